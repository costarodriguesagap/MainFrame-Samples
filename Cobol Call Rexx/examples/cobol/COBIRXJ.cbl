@@ -1,37 +1,260 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBIRXJ.
-       AUTHOR. EXEMPLO IRXJCL.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-EXEC-NAME             PIC X(8)  VALUE 'RXJTEST '.
-       01  WS-ARG-TEXT              PIC X(80).
-       01  WS-RET-CODE              PIC S9(9) COMP VALUE 0.
-       01  WS-API-RC                PIC S9(9) COMP VALUE 0.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           MOVE 'ARG1=HELLO ARG2=WORLD FROM COBOL' TO WS-ARG-TEXT
-
-           DISPLAY 'COBIRXJ: CALL IRXJCL START'
-           DISPLAY 'COBIRXJ: EXEC=' WS-EXEC-NAME
-           DISPLAY 'COBIRXJ: ARGS=' WS-ARG-TEXT
-
-           CALL 'IRXJCL' USING
-                WS-EXEC-NAME
-                WS-ARG-TEXT
-                WS-RET-CODE
-                WS-API-RC
-           END-CALL
-
-           DISPLAY 'COBIRXJ: IRXJCL API-RC=' WS-API-RC
-           DISPLAY 'COBIRXJ: REXX RETURN-CODE=' WS-RET-CODE
-
-           IF WS-API-RC NOT = 0
-              MOVE 12 TO RETURN-CODE
-              DISPLAY 'COBIRXJ: FALHA NA API IRXJCL'
-              GOBACK
-           END-IF
-
-           MOVE WS-RET-CODE TO RETURN-CODE
-           GOBACK.
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM   :  COBIRXJ                                       *
+000040*    AUTHOR    :  EXEMPLO IRXJCL / BATCH SUPPORT GROUP           *
+000050*    INSTALLATION :  EXEMPLO DATA CENTER                         *
+000060*    DATE-WRITTEN :  2024-01-10                                  *
+000070*    DATE-COMPILED:                                              *
+000080*                                                                *
+000090*    DRIVES THE RXJTEST REXX EXEC THROUGH THE SIMPLER IRXJCL     *
+000100*    API.                                                        *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  ------------------------------------------ *
+000150*    2024-01-10 EXP   ORIGINAL SINGLE-CASE VERSION.               *
+000160*    2026-08-09 JCR   ADDED AUDIT TRAIL WRITE TO AUDITFL, SHARED *
+000170*                     WITH COBIRXE, KEYED BY CLIENTE/PRODUTO SO  *
+000180*                     THE TWO PATHS CAN BE RECONCILED.           *
+000190*    2026-08-09 JCR   WRITE A STEP CONTROL RECORD TO CTLFILE     *
+000200*                     SO DOWNSTREAM STEPS CAN GATE ON THE RUN.   *
+000210*    2026-08-09 JCR   MAINTAIN PER-CLIENT REXX EXEC HISTORY IN   *
+000220*                     HISTFL, KEYED ON CLIENTE/PRODUTO.          *
+000230*    2026-08-09 JCR   FIXED HISTFL REWRITE CLOBBERING NEW DATA   *
+000240*                     WITH THE OLD RECORD.                       *
+000250*    2026-08-09 JCR   NOTED HISTFL NEEDS AN IDCAMS-DEFINED        *
+000260*                     CLUSTER ON A REAL SYSTEM.                   *
+000270*                                                                *
+000280******************************************************************
+000290 IDENTIFICATION DIVISION.
+000300 PROGRAM-ID. COBIRXJ.
+000310 AUTHOR. EXEMPLO IRXJCL / BATCH SUPPORT GROUP.
+000320 INSTALLATION. EXEMPLO DATA CENTER.
+000330 DATE-WRITTEN. 2024-01-10.
+000340 DATE-COMPILED.
+000350
+000360 ENVIRONMENT DIVISION.
+000370 CONFIGURATION SECTION.
+000380 SOURCE-COMPUTER. EXEMPLO.
+000390 OBJECT-COMPUTER. EXEMPLO.
+000400
+000410 INPUT-OUTPUT SECTION.
+000420 FILE-CONTROL.
+000430     SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITFL
+000440            ORGANIZATION IS SEQUENTIAL
+000450            FILE STATUS IS WS-AUDIT-STATUS.
+000460
+000470     SELECT OPTIONAL CONTROL-FILE ASSIGN TO CTLFILE
+000480            ORGANIZATION IS SEQUENTIAL
+000490            FILE STATUS IS WS-CTL-STATUS.
+000500
+000510*    HISTFL IS A KSDS.  ON A REAL VSAM SYSTEM THE CLUSTER MUST BE
+000520*    PRE-ALLOCATED BY IDCAMS DEFINE CLUSTER BEFORE THIS PROGRAM
+000530*    RUNS.  THE OPEN OUTPUT/CLOSE/OPEN I-O FALLBACK IN
+000540*    1000-INITIALIZE BELOW ONLY SELF-PROVISIONS THE FILE UNDER
+000550*    INDEXED-FILE EMULATION AND IS NOT A SUBSTITUTE FOR IDCAMS.
+000560     SELECT OPTIONAL HIST-FILE ASSIGN TO HISTFL
+000570            ORGANIZATION IS INDEXED
+000580            ACCESS MODE IS DYNAMIC
+000590            RECORD KEY IS HST-KEY
+000600            FILE STATUS IS WS-HIST-STATUS.
+000610
+000620 DATA DIVISION.
+000630 FILE SECTION.
+000640 FD  AUDIT-FILE
+000650     RECORDING MODE IS F.
+000660     COPY CPYAUD.
+000670
+000680 FD  CONTROL-FILE
+000690     RECORDING MODE IS F.
+000700     COPY CPYCTL.
+000710
+000720 FD  HIST-FILE.
+000730     COPY CPYHST.
+000740
+000750 WORKING-STORAGE SECTION.
+000760*----------------------------------------------------------------*
+000770*    FILE STATUS SWITCHES                                        *
+000780*----------------------------------------------------------------*
+000790 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000800 77  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+000810 77  WS-HIST-STATUS              PIC X(02) VALUE SPACES.
+000820 77  WS-HIST-FOUND-SW            PIC X(01) VALUE 'N'.
+000830     88  WS-HIST-FOUND                       VALUE 'Y'.
+000840
+000850*----------------------------------------------------------------*
+000860*    IRXJCL CONTROL AREAS                                        *
+000870*----------------------------------------------------------------*
+000880 01  WS-EXEC-NAME                PIC X(08)  VALUE 'RXJTEST '.
+000890 01  WS-ARG-TEXT                 PIC X(80).
+000900 01  WS-RET-CODE                 PIC S9(9) COMP VALUE 0.
+000910 01  WS-API-RC                   PIC S9(9) COMP VALUE 0.
+000920
+000930*----------------------------------------------------------------*
+000940*    LOGICAL CLIENTE/PRODUTO/CANAL FOR THIS RUN - THIS PATH IS   *
+000950*    NOT TRANSACTION-FILE DRIVEN, SO THESE IDENTIFY THE ONE      *
+000960*    CASE THIS RUN COVERS FOR AUDIT PURPOSES.                    *
+000970*----------------------------------------------------------------*
+000980 01  WS-CURR-CLIENTE             PIC X(20) VALUE 'ANTONIO'.
+000990 01  WS-CURR-PRODUTO             PIC X(20) VALUE 'SEGURO'.
+001000 01  WS-CURR-CANAL               PIC X(08) VALUE 'BATCH'.
+001010
+001020*----------------------------------------------------------------*
+001030*    TIMESTAMP WORK AREA - BUILT WITH ACCEPT FROM DATE/TIME      *
+001040*----------------------------------------------------------------*
+001050 01  WS-CURRENT-DATE             PIC X(08) VALUE SPACES.
+001060 01  WS-CURRENT-TIME-LONG        PIC X(08) VALUE SPACES.
+001070 01  WS-CURRENT-TIME REDEFINES WS-CURRENT-TIME-LONG.
+001080     05  WS-CURRENT-TIME-HHMMSS  PIC X(06).
+001090     05  FILLER                  PIC X(02).
+001100
+001110 PROCEDURE DIVISION.
+001120*----------------------------------------------------------------*
+001130*    0000-MAINLINE                                               *
+001140*----------------------------------------------------------------*
+001150 0000-MAINLINE.
+001160     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001170     PERFORM 4000-CALL-IRXJCL THRU 4000-EXIT
+001180     PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT
+001190     IF WS-API-RC = 0
+001200        PERFORM 6600-UPDATE-HISTORY THRU 6600-EXIT
+001210     END-IF
+001220     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001230     GOBACK.
+001240
+001250*----------------------------------------------------------------*
+001260*    1000-INITIALIZE - OPEN FILES AND BUILD THE ARGUMENT STRING  *
+001270*----------------------------------------------------------------*
+001280 1000-INITIALIZE.
+001290     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+001300     ACCEPT WS-CURRENT-TIME-LONG FROM TIME
+001310
+001320     MOVE 'ARG1=HELLO ARG2=WORLD FROM COBOL' TO WS-ARG-TEXT
+001330
+001340     OPEN EXTEND AUDIT-FILE
+001350     IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+001360        OPEN OUTPUT AUDIT-FILE
+001370     END-IF
+001380
+001390     OPEN I-O HIST-FILE
+001400     IF WS-HIST-STATUS = '05' OR WS-HIST-STATUS = '35'
+001410        OPEN OUTPUT HIST-FILE
+001420        CLOSE HIST-FILE
+001430        OPEN I-O HIST-FILE
+001440     END-IF.
+001450 1000-EXIT.
+001460     EXIT.
+001470
+001480*----------------------------------------------------------------*
+001490*    4000-CALL-IRXJCL - INVOKE THE REXX EXEC                     *
+001500*----------------------------------------------------------------*
+001510 4000-CALL-IRXJCL.
+001520     DISPLAY 'COBIRXJ: CALL IRXJCL START'
+001530     DISPLAY 'COBIRXJ: EXEC=' WS-EXEC-NAME
+001540     DISPLAY 'COBIRXJ: ARGS=' WS-ARG-TEXT
+001550
+001560     CALL 'IRXJCL' USING
+001570          WS-EXEC-NAME
+001580          WS-ARG-TEXT
+001590          WS-RET-CODE
+001600          WS-API-RC
+001610     END-CALL
+001620
+001630     DISPLAY 'COBIRXJ: IRXJCL API-RC=' WS-API-RC
+001640     DISPLAY 'COBIRXJ: REXX RETURN-CODE=' WS-RET-CODE.
+001650 4000-EXIT.
+001660     EXIT.
+001670
+001680*----------------------------------------------------------------*
+001690*    5000-WRITE-AUDIT - LOG THIS INVOCATION TO THE SHARED        *
+001700*                       AUDIT TRAIL                              *
+001710*----------------------------------------------------------------*
+001720 5000-WRITE-AUDIT.
+001730     ACCEPT WS-CURRENT-TIME-LONG FROM TIME
+001740     MOVE WS-CURRENT-DATE       TO AUD-RUN-DATE
+001750     MOVE WS-CURRENT-TIME-HHMMSS TO AUD-RUN-TIME
+001760     MOVE 'J'                   TO AUD-SOURCE
+001770     MOVE WS-EXEC-NAME          TO AUD-EXEC-NAME
+001780     MOVE WS-CURR-CLIENTE       TO AUD-CLIENTE
+001790     MOVE WS-CURR-PRODUTO       TO AUD-PRODUTO
+001800     MOVE WS-CURR-CANAL         TO AUD-CANAL
+001810     MOVE SPACES                TO AUD-ARGS
+001820     MOVE WS-ARG-TEXT           TO AUD-ARGS
+001830     MOVE WS-API-RC             TO AUD-API-RC
+001840     MOVE WS-RET-CODE           TO AUD-REXX-RC
+001850     IF WS-API-RC = 0
+001860        MOVE 'S' TO AUD-STATUS
+001870     ELSE
+001880        MOVE 'F' TO AUD-STATUS
+001890     END-IF
+001900     WRITE AUD-RECORD.
+001910 5000-EXIT.
+001920     EXIT.
+001930
+001940*----------------------------------------------------------------*
+001950*    6600-UPDATE-HISTORY - RECORD THE MOST RECENT REXX EXEC       *
+001960*                          OUTCOME FOR THIS CLIENTE/PRODUTO IN    *
+001970*                          HISTFL                                 *
+001980*----------------------------------------------------------------*
+001990 6600-UPDATE-HISTORY.
+002000     MOVE WS-CURR-CLIENTE       TO HST-CLIENTE
+002010     MOVE WS-CURR-PRODUTO       TO HST-PRODUTO
+002020     MOVE 'N'                   TO WS-HIST-FOUND-SW
+002030     READ HIST-FILE
+002040        INVALID KEY
+002050           MOVE 'N' TO WS-HIST-FOUND-SW
+002060        NOT INVALID KEY
+002070           MOVE 'Y' TO WS-HIST-FOUND-SW
+002080     END-READ
+002090     MOVE WS-CURR-CANAL         TO HST-CANAL
+002100     MOVE WS-CURRENT-DATE       TO HST-LAST-RUN-DATE
+002110     MOVE WS-CURRENT-TIME-HHMMSS TO HST-LAST-RUN-TIME
+002120     MOVE 'J'                   TO HST-LAST-SOURCE
+002130     MOVE WS-API-RC             TO HST-LAST-API-RC
+002140     MOVE WS-RET-CODE           TO HST-LAST-REXX-RC
+002150     IF WS-HIST-FOUND
+002160        REWRITE HST-RECORD
+002170     ELSE
+002180        WRITE HST-RECORD
+002190     END-IF.
+002200 6600-EXIT.
+002210     EXIT.
+002220
+002230*----------------------------------------------------------------*
+002240*    8000-TERMINATE - CLOSE FILES AND SET THE RETURN-CODE        *
+002250*----------------------------------------------------------------*
+002260 8000-TERMINATE.
+002270     CLOSE AUDIT-FILE
+002280     CLOSE HIST-FILE
+002290     IF WS-API-RC NOT = 0
+002300        MOVE 12 TO RETURN-CODE
+002310     ELSE
+002320        MOVE WS-RET-CODE TO RETURN-CODE
+002330     END-IF
+002340     PERFORM 7000-WRITE-CONTROL THRU 7000-EXIT.
+002350 8000-EXIT.
+002360     EXIT.
+002370
+002380*----------------------------------------------------------------*
+002390*    7000-WRITE-CONTROL - APPEND A STEP CONTROL RECORD TO         *
+002400*                         CTLFILE REFLECTING THE OVERALL RUN      *
+002410*                         OUTCOME                                 *
+002420*----------------------------------------------------------------*
+002430 7000-WRITE-CONTROL.
+002440     OPEN EXTEND CONTROL-FILE
+002450     IF WS-CTL-STATUS = '05' OR WS-CTL-STATUS = '35'
+002460        OPEN OUTPUT CONTROL-FILE
+002470     END-IF
+002480     MOVE 'COBIRXJ'          TO CTL-PROGRAM
+002490     MOVE WS-CURRENT-DATE    TO CTL-RUN-DATE
+002500     MOVE WS-CURRENT-TIME-HHMMSS TO CTL-RUN-TIME
+002510     IF RETURN-CODE = 0
+002520        MOVE 'S' TO CTL-STATUS
+002530     ELSE
+002540        MOVE 'F' TO CTL-STATUS
+002550     END-IF
+002560     MOVE RETURN-CODE        TO CTL-RETURN-CODE
+002570     WRITE CTL-RECORD
+002580     CLOSE CONTROL-FILE.
+002590 7000-EXIT.
+002600     EXIT.
