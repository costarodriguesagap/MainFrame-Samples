@@ -1,59 +1,650 @@
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. COBIRXE.
-       AUTHOR. EXEMPLO IRXEXEC.
-
-       DATA DIVISION.
-       WORKING-STORAGE SECTION.
-       01  WS-EXEC-NAME             PIC X(8) VALUE 'RXETEST '.
-       01  WS-API-RC                PIC S9(9) COMP VALUE 0.
-       01  WS-REXX-RC               PIC S9(9) COMP VALUE 0.
-
-       *> Control blocks simplificados para documentar o fluxo IRXEXEC.
-       01  WS-EXEC-BLOCK.
-           05 WS-EBLK-LEN           PIC S9(9) COMP VALUE 256.
-           05 WS-EBLK-FLAGS         PIC S9(9) COMP VALUE 0.
-           05 WS-EBLK-RESERVED      PIC X(248) VALUE SPACES.
-
-       01  WS-EVAL-BLOCK.
-           05 WS-EVBK-LEN           PIC S9(9) COMP VALUE 256.
-           05 WS-EVBK-RET-LEN       PIC S9(9) COMP VALUE 0.
-           05 WS-EVBK-RET-TEXT      PIC X(240) VALUE SPACES.
-
-       01  WS-ARG-COUNT             PIC S9(4) COMP VALUE 3.
-       01  WS-ARG-TABLE.
-           05 WS-ARG-1              PIC X(32) VALUE 'CLIENTE=ANTONIO'.
-           05 WS-ARG-2              PIC X(32) VALUE 'PRODUTO=SEGURO'.
-           05 WS-ARG-3              PIC X(32) VALUE 'CANAL=BATCH'.
-
-       PROCEDURE DIVISION.
-       MAIN-LOGIC.
-           DISPLAY 'COBIRXE: CALL IRXEXEC START'
-           DISPLAY 'COBIRXE: EXEC=' WS-EXEC-NAME
-           DISPLAY 'COBIRXE: ARG-COUNT=' WS-ARG-COUNT
-           DISPLAY 'COBIRXE: ARG1=' WS-ARG-1
-           DISPLAY 'COBIRXE: ARG2=' WS-ARG-2
-           DISPLAY 'COBIRXE: ARG3=' WS-ARG-3
-
-           CALL 'IRXEXEC' USING
-                WS-EXEC-BLOCK
-                WS-EXEC-NAME
-                WS-ARG-COUNT
-                WS-ARG-TABLE
-                WS-EVAL-BLOCK
-                WS-REXX-RC
-                WS-API-RC
-           END-CALL
-
-           DISPLAY 'COBIRXE: IRXEXEC API-RC=' WS-API-RC
-           DISPLAY 'COBIRXE: REXX RETURN-CODE=' WS-REXX-RC
-           DISPLAY 'COBIRXE: RET-LEN=' WS-EVBK-RET-LEN
-           DISPLAY 'COBIRXE: RET-TEXT=' WS-EVBK-RET-TEXT(1:80)
-
-           IF WS-API-RC NOT = 0
-              MOVE 12 TO RETURN-CODE
-              DISPLAY 'COBIRXE: FALHA NA API IRXEXEC'
-              GOBACK
-           END-IF
-
-           MOVE WS-REXX-RC TO RETURN-CODE
-           GOBACK.
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM   :  COBIRXE                                       *
+000040*    AUTHOR    :  EXEMPLO IRXEXEC / BATCH SUPPORT GROUP          *
+000050*    INSTALLATION :  EXEMPLO DATA CENTER                         *
+000060*    DATE-WRITTEN :  2024-01-10                                  *
+000070*    DATE-COMPILED:                                              *
+000080*                                                                *
+000090*    DRIVES THE RXETEST REXX EXEC, ONE CALL TO IRXEXEC PER       *
+000100*    TRANSACTION, FOR EVERY CLIENTE/PRODUTO/CANAL COMBINATION    *
+000110*    FOUND ON TRANSIN.  RESTARTABLE VIA CHKPTFL.                 *
+000120*                                                                *
+000130*    MODIFICATION HISTORY                                       *
+000140*    DATE       INIT  DESCRIPTION                                *
+000150*    ---------- ----  ------------------------------------------ *
+000160*    2024-01-10 EXP   ORIGINAL SINGLE-CASE VERSION.               *
+000170*    2026-08-09 JCR   TRANSACTION-FILE DRIVEN, ONE CALL PER      *
+000180*                     RECORD INSTEAD OF ONE HARDCODED CASE.      *
+000190*    2026-08-09 JCR   ADDED AUDIT TRAIL WRITES TO AUDITFL.       *
+000200*    2026-08-09 JCR   ADDED CHKPTFL RESTART/CHECKPOINT LOGIC.    *
+000210*    2026-08-09 JCR   EXPANDED WS-EVAL-BLOCK TO 40 LINES AND     *
+000220*                     SPILL LONG REXX OUTPUT TO REXXOUT.         *
+000230*    2026-08-09 JCR   VALIDATE ARG1/ARG2/ARG3 KEY=VALUE SYNTAX   *
+000240*                     BEFORE CALLING IRXEXEC; REJECTS GO TO      *
+000250*                     ERRFILE INSTEAD OF THE REXX EXEC.          *
+000260*    2026-08-09 JCR   WRITE A STEP CONTROL RECORD TO CTLFILE    *
+000270*                     SO DOWNSTREAM STEPS CAN GATE ON THE RUN.  *
+000280*    2026-08-09 JCR   MAINTAIN PER-CLIENT REXX EXEC HISTORY IN   *
+000290*                     HISTFL, KEYED ON CLIENTE/PRODUTO.          *
+000300*    2026-08-09 JCR   FIXED HISTFL REWRITE CLOBBERING NEW DATA   *
+000310*                     WITH THE OLD RECORD; BOUNDED THE CHECKPOINT*
+000320*                     TABLE LOAD AT 5000 ENTRIES.                *
+000330*    2026-08-09 JCR   CORRECTED WS-EVBK-LEN TO MATCH THE ACTUAL   *
+000340*                     EVAL BLOCK SIZE; REXXOUT NOW OPENS EXTEND   *
+000350*                     SO A RESTART DOES NOT LOSE OUTPUT ALREADY   *
+000360*                     CAPTURED BEFORE AN ABEND.                   *
+000370*    2026-08-09 JCR   CLOSE CHKPTFL WHEN IT DOESN'T YET EXIST SO   *
+000380*                     A LATER OPEN EXTEND DOESN'T FAIL WITH IT     *
+000390*                     STILL OPEN INPUT; ALSO CLOSE IT UNCONDITION- *
+000400*                     ALLY IN 8000-TERMINATE.  NOTED HISTFL NEEDS  *
+000410*                     AN IDCAMS-DEFINED CLUSTER ON A REAL SYSTEM.  *
+000420*                                                                *
+000430******************************************************************
+000440 IDENTIFICATION DIVISION.
+000450 PROGRAM-ID. COBIRXE.
+000460 AUTHOR. EXEMPLO IRXEXEC / BATCH SUPPORT GROUP.
+000470 INSTALLATION. EXEMPLO DATA CENTER.
+000480 DATE-WRITTEN. 2024-01-10.
+000490 DATE-COMPILED.
+000500
+000510 ENVIRONMENT DIVISION.
+000520 CONFIGURATION SECTION.
+000530 SOURCE-COMPUTER. EXEMPLO.
+000540 OBJECT-COMPUTER. EXEMPLO.
+000550
+000560 INPUT-OUTPUT SECTION.
+000570 FILE-CONTROL.
+000580     SELECT TRANS-FILE      ASSIGN TO TRANSIN
+000590            ORGANIZATION IS SEQUENTIAL
+000600            FILE STATUS IS WS-TRANS-STATUS.
+000610
+000620     SELECT OPTIONAL AUDIT-FILE ASSIGN TO AUDITFL
+000630            ORGANIZATION IS SEQUENTIAL
+000640            FILE STATUS IS WS-AUDIT-STATUS.
+000650
+000660     SELECT OPTIONAL CHKPT-FILE ASSIGN TO CHKPTFL
+000670            ORGANIZATION IS SEQUENTIAL
+000680            FILE STATUS IS WS-CHKPT-STATUS.
+000690
+000700     SELECT OPTIONAL REXXOUT-FILE ASSIGN TO REXXOUT
+000710            ORGANIZATION IS SEQUENTIAL
+000720            FILE STATUS IS WS-REXXOUT-STATUS.
+000730
+000740     SELECT OPTIONAL ERR-FILE   ASSIGN TO ERRFILE
+000750            ORGANIZATION IS SEQUENTIAL
+000760            FILE STATUS IS WS-ERR-STATUS.
+000770
+000780     SELECT OPTIONAL CONTROL-FILE ASSIGN TO CTLFILE
+000790            ORGANIZATION IS SEQUENTIAL
+000800            FILE STATUS IS WS-CTL-STATUS.
+000810
+000820*    HISTFL IS A KSDS.  ON A REAL VSAM SYSTEM THE CLUSTER MUST BE
+000830*    PRE-ALLOCATED BY IDCAMS DEFINE CLUSTER BEFORE THIS PROGRAM
+000840*    RUNS.  THE OPEN OUTPUT/CLOSE/OPEN I-O FALLBACK IN
+000850*    1000-INITIALIZE BELOW ONLY SELF-PROVISIONS THE FILE UNDER
+000860*    INDEXED-FILE EMULATION AND IS NOT A SUBSTITUTE FOR IDCAMS.
+000870     SELECT OPTIONAL HIST-FILE  ASSIGN TO HISTFL
+000880            ORGANIZATION IS INDEXED
+000890            ACCESS MODE IS DYNAMIC
+000900            RECORD KEY IS HST-KEY
+000910            FILE STATUS IS WS-HIST-STATUS.
+000920
+000930 DATA DIVISION.
+000940 FILE SECTION.
+000950 FD  TRANS-FILE
+000960     RECORDING MODE IS F.
+000970     COPY CPYTRN.
+000980
+000990 FD  AUDIT-FILE
+001000     RECORDING MODE IS F.
+001010     COPY CPYAUD.
+001020
+001030 FD  CHKPT-FILE
+001040     RECORDING MODE IS F.
+001050     COPY CPYCKP.
+001060
+001070 FD  REXXOUT-FILE
+001080     RECORDING MODE IS F.
+001090 01  RXO-RECORD.
+001100     05  RXO-EXEC-NAME           PIC X(08).
+001110     05  RXO-CLIENTE             PIC X(20).
+001120     05  RXO-PRODUTO             PIC X(20).
+001130     05  RXO-LINE-NUM            PIC 9(04).
+001140     05  RXO-LINE-TEXT           PIC X(80).
+001150
+001160 FD  ERR-FILE
+001170     RECORDING MODE IS F.
+001180     COPY CPYERR.
+001190
+001200 FD  CONTROL-FILE
+001210     RECORDING MODE IS F.
+001220     COPY CPYCTL.
+001230
+001240 FD  HIST-FILE.
+001250     COPY CPYHST.
+001260
+001270 WORKING-STORAGE SECTION.
+001280*----------------------------------------------------------------*
+001290*    FILE STATUS SWITCHES                                        *
+001300*----------------------------------------------------------------*
+001310 77  WS-TRANS-STATUS             PIC X(02) VALUE SPACES.
+001320 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+001330 77  WS-CHKPT-STATUS             PIC X(02) VALUE SPACES.
+001340 77  WS-REXXOUT-STATUS           PIC X(02) VALUE SPACES.
+001350 77  WS-ERR-STATUS               PIC X(02) VALUE SPACES.
+001360 77  WS-CTL-STATUS               PIC X(02) VALUE SPACES.
+001370 77  WS-HIST-STATUS              PIC X(02) VALUE SPACES.
+001380 77  WS-HIST-FOUND-SW            PIC X(01) VALUE 'N'.
+001390     88  WS-HIST-FOUND                       VALUE 'Y'.
+001400
+001410*----------------------------------------------------------------*
+001420*    RUN SWITCHES AND COUNTERS                                   *
+001430*----------------------------------------------------------------*
+001440 77  WS-EOF-SW                   PIC X(01) VALUE 'N'.
+001450     88  WS-EOF-TRANS                       VALUE 'Y'.
+001460 77  WS-DUP-SW                   PIC X(01) VALUE 'N'.
+001470     88  WS-ALREADY-DONE                    VALUE 'Y'.
+001480 77  WS-REC-COUNT                PIC 9(07) COMP VALUE 0.
+001490 77  WS-OK-COUNT                 PIC 9(07) COMP VALUE 0.
+001500 77  WS-FAIL-COUNT               PIC 9(07) COMP VALUE 0.
+001510 77  WS-SKIP-COUNT               PIC 9(07) COMP VALUE 0.
+001520 77  WS-CKP-COUNT                PIC 9(07) COMP VALUE 0.
+001530 77  WS-LINE-COUNT               PIC 9(04) COMP VALUE 0.
+001540 77  WS-LINE-IX                  PIC 9(04) COMP VALUE 0.
+001550 77  WS-REJECT-COUNT             PIC 9(07) COMP VALUE 0.
+001560 77  WS-CKP-FULL-SW              PIC X(01) VALUE 'N'.
+001570     88  WS-CKP-FULL                         VALUE 'Y'.
+001580
+001590*----------------------------------------------------------------*
+001600*    CHECKPOINT LOOKUP TABLE - LOADED FROM CHKPTFL AT RESTART    *
+001610*    SO A COMPLETED CLIENTE/PRODUTO KEY IS NOT REPROCESSED       *
+001620*----------------------------------------------------------------*
+001630 01  WS-CKP-TABLE.
+001640     05  WS-CKP-ENTRY            OCCURS 1 TO 5000 TIMES
+001650                                 DEPENDING ON WS-CKP-COUNT
+001660                                 INDEXED BY WS-CKP-IX.
+001670         10  WS-CKP-T-CLIENTE    PIC X(20).
+001680         10  WS-CKP-T-PRODUTO    PIC X(20).
+001690
+001700*----------------------------------------------------------------*
+001710*    CURRENT TRANSACTION - CLIENTE/PRODUTO/CANAL DRIVING THIS    *
+001720*    IRXEXEC CALL                                                *
+001730*----------------------------------------------------------------*
+001740 01  WS-CURR-CLIENTE             PIC X(20) VALUE SPACES.
+001750 01  WS-CURR-PRODUTO             PIC X(20) VALUE SPACES.
+001760 01  WS-CURR-CANAL               PIC X(08) VALUE SPACES.
+001770
+001780*----------------------------------------------------------------*
+001790*    TIMESTAMP WORK AREA - BUILT WITH ACCEPT FROM DATE/TIME      *
+001800*----------------------------------------------------------------*
+001810 01  WS-CURRENT-DATE             PIC X(08) VALUE SPACES.
+001820 01  WS-CURRENT-TIME-LONG        PIC X(08) VALUE SPACES.
+001830 01  WS-CURRENT-TIME REDEFINES WS-CURRENT-TIME-LONG.
+001840     05  WS-CURRENT-TIME-HHMMSS  PIC X(06).
+001850     05  FILLER                  PIC X(02).
+001860
+001870*----------------------------------------------------------------*
+001880*    IRXEXEC CONTROL BLOCKS - SIMPLIFICADOS PARA DOCUMENTAR O    *
+001890*    FLUXO IRXEXEC.                                              *
+001900*----------------------------------------------------------------*
+001910 01  WS-EXEC-NAME                PIC X(08) VALUE 'RXETEST '.
+001920 01  WS-API-RC                   PIC S9(9) COMP VALUE 0.
+001930 01  WS-REXX-RC                  PIC S9(9) COMP VALUE 0.
+001940
+001950 01  WS-EXEC-BLOCK.
+001960     05  WS-EBLK-LEN             PIC S9(9) COMP VALUE 256.
+001970     05  WS-EBLK-FLAGS           PIC S9(9) COMP VALUE 0.
+001980     05  WS-EBLK-RESERVED        PIC X(248) VALUE SPACES.
+001990
+002000*----------------------------------------------------------------*
+002010*    EVALUATION BLOCK - EXPANDED FROM A SINGLE 240-BYTE BUFFER   *
+002020*    TO 40 LINES OF 80 BYTES SO A MULTI-LINE REXX RESULT IS NOT  *
+002030*    SILENTLY TRUNCATED.  EVERY POPULATED LINE IS SPILLED TO     *
+002040*    REXXOUT BY 6000-CAPTURE-OUTPUT.                             *
+002050*----------------------------------------------------------------*
+002060 01  WS-EVAL-BLOCK.
+002070     05  WS-EVBK-LEN             PIC S9(9) COMP VALUE 3208.
+002080     05  WS-EVBK-RET-LEN         PIC S9(9) COMP VALUE 0.
+002090     05  WS-EVBK-RET-TEXT.
+002100         10  WS-EVBK-RET-LINE    OCCURS 40 TIMES
+002110                                 INDEXED BY WS-EVBK-IX
+002120                                 PIC X(80).
+002130
+002140 01  WS-ARG-COUNT                PIC S9(4) COMP VALUE 3.
+002150 01  WS-ARG-TABLE.
+002160     05  WS-ARG-1                PIC X(32) VALUE SPACES.
+002170     05  WS-ARG-2                PIC X(32) VALUE SPACES.
+002180     05  WS-ARG-3                PIC X(32) VALUE SPACES.
+002190 01  WS-ARG-TABLE-R REDEFINES WS-ARG-TABLE.
+002200     05  WS-ARG-ENTRY            OCCURS 3 TIMES
+002210                                 INDEXED BY WS-ARG-IX
+002220                                 PIC X(32).
+002230
+002240*----------------------------------------------------------------*
+002250*    ARGUMENT VALIDATION WORK AREA - EACH WS-ARG-n MUST BE A     *
+002260*    RECOGNIZED KEY=VALUE PAIR BEFORE IRXEXEC IS CALLED           *
+002270*----------------------------------------------------------------*
+002280 77  WS-VALID-SW                 PIC X(01) VALUE 'Y'.
+002290     88  WS-ARGS-VALID                      VALUE 'Y'.
+002300 77  WS-EQUAL-COUNT              PIC 9(02) COMP VALUE 0.
+002310 01  WS-VAL-KEY                  PIC X(16) VALUE SPACES.
+002320     88  WS-KEY-RECOGNIZED           VALUES 'CLIENTE'
+002330                                             'PRODUTO'
+002340                                             'CANAL'.
+002350 01  WS-VAL-VALUE                PIC X(32) VALUE SPACES.
+002360
+002370 PROCEDURE DIVISION.
+002380*----------------------------------------------------------------*
+002390*    0000-MAINLINE                                               *
+002400*----------------------------------------------------------------*
+002410 0000-MAINLINE.
+002420     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+002430     PERFORM 2000-PROCESS-TRANS THRU 2000-EXIT
+002440         UNTIL WS-EOF-TRANS
+002450     PERFORM 8000-TERMINATE THRU 8000-EXIT
+002460     GOBACK.
+002470
+002480*----------------------------------------------------------------*
+002490*    1000-INITIALIZE - OPEN FILES, LOAD THE CHECKPOINT TABLE     *
+002500*                      AND PRIME THE FIRST TRANSACTION READ      *
+002510*----------------------------------------------------------------*
+002520 1000-INITIALIZE.
+002530     ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD
+002540     ACCEPT WS-CURRENT-TIME-LONG FROM TIME
+002550
+002560     OPEN INPUT TRANS-FILE
+002570     IF WS-TRANS-STATUS NOT = '00'
+002580        DISPLAY 'COBIRXE: OPEN TRANSIN FAILED, STATUS='
+002590                WS-TRANS-STATUS
+002600        MOVE 16 TO RETURN-CODE
+002610        GOBACK
+002620     END-IF
+002630
+002640     OPEN EXTEND AUDIT-FILE
+002650     IF WS-AUDIT-STATUS = '05' OR WS-AUDIT-STATUS = '35'
+002660        OPEN OUTPUT AUDIT-FILE
+002670     END-IF
+002680
+002690     OPEN EXTEND REXXOUT-FILE
+002700     IF WS-REXXOUT-STATUS = '05' OR WS-REXXOUT-STATUS = '35'
+002710        OPEN OUTPUT REXXOUT-FILE
+002720     END-IF
+002730
+002740     OPEN EXTEND ERR-FILE
+002750     IF WS-ERR-STATUS = '05' OR WS-ERR-STATUS = '35'
+002760        OPEN OUTPUT ERR-FILE
+002770     END-IF
+002780
+002790     OPEN I-O HIST-FILE
+002800     IF WS-HIST-STATUS = '05' OR WS-HIST-STATUS = '35'
+002810        OPEN OUTPUT HIST-FILE
+002820        CLOSE HIST-FILE
+002830        OPEN I-O HIST-FILE
+002840     END-IF
+002850
+002860     PERFORM 1100-LOAD-CHECKPOINT THRU 1100-EXIT
+002870     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+002880 1000-EXIT.
+002890     EXIT.
+002900
+002910*----------------------------------------------------------------*
+002920*    1100-LOAD-CHECKPOINT - READ CHKPTFL INTO WS-CKP-TABLE SO    *
+002930*                           ALREADY-COMPLETED KEYS ARE SKIPPED   *
+002940*----------------------------------------------------------------*
+002950 1100-LOAD-CHECKPOINT.
+002960     OPEN INPUT CHKPT-FILE
+002970     IF WS-CHKPT-STATUS = '05' OR WS-CHKPT-STATUS = '35'
+002980        CLOSE CHKPT-FILE
+002990        GO TO 1100-EXIT
+003000     END-IF
+003010     PERFORM 1110-LOAD-CHECKPOINT-REC THRU 1110-EXIT
+003020         UNTIL WS-CHKPT-STATUS NOT = '00'
+003030     CLOSE CHKPT-FILE.
+003040 1100-EXIT.
+003050     EXIT.
+003060
+003070 1110-LOAD-CHECKPOINT-REC.
+003080     READ CHKPT-FILE
+003090        AT END
+003100           CONTINUE
+003110        NOT AT END
+003120           IF WS-CKP-COUNT >= 5000
+003130              IF NOT WS-CKP-FULL
+003140                 DISPLAY 'COBIRXE: CHECKPOINT TABLE FULL AT 5000 '
+003150                         'ENTRIES, IGNORING FURTHER CHKPTFL RECS'
+003160                 MOVE 'Y' TO WS-CKP-FULL-SW
+003170              END-IF
+003180           ELSE
+003190              ADD 1 TO WS-CKP-COUNT
+003200              MOVE CKP-CLIENTE TO WS-CKP-T-CLIENTE(WS-CKP-COUNT)
+003210              MOVE CKP-PRODUTO TO WS-CKP-T-PRODUTO(WS-CKP-COUNT)
+003220           END-IF
+003230     END-READ.
+003240 1110-EXIT.
+003250     EXIT.
+003260
+003270*----------------------------------------------------------------*
+003280*    1200-READ-TRANS - PRIME/ADVANCE THE TRANSACTION FILE        *
+003290*----------------------------------------------------------------*
+003300 1200-READ-TRANS.
+003310     READ TRANS-FILE
+003320        AT END
+003330           MOVE 'Y' TO WS-EOF-SW
+003340        NOT AT END
+003350           ADD 1 TO WS-REC-COUNT
+003360           MOVE TRN-CLIENTE TO WS-CURR-CLIENTE
+003370           MOVE TRN-PRODUTO TO WS-CURR-PRODUTO
+003380           MOVE TRN-CANAL   TO WS-CURR-CANAL
+003390     END-READ.
+003400 1200-EXIT.
+003410     EXIT.
+003420
+003430*----------------------------------------------------------------*
+003440*    2000-PROCESS-TRANS - HANDLE ONE TRANSACTION RECORD          *
+003450*----------------------------------------------------------------*
+003460 2000-PROCESS-TRANS.
+003470     MOVE 'N' TO WS-DUP-SW
+003480     PERFORM 2100-CHECK-CHECKPOINT THRU 2100-EXIT
+003490     IF WS-ALREADY-DONE
+003500        ADD 1 TO WS-SKIP-COUNT
+003510        DISPLAY 'COBIRXE: SKIP ALREADY PROCESSED CLIENTE='
+003520                WS-CURR-CLIENTE ' PRODUTO=' WS-CURR-PRODUTO
+003530     ELSE
+003540        MOVE SPACES TO WS-ARG-1 WS-ARG-2 WS-ARG-3
+003550        STRING 'CLIENTE=' DELIMITED BY SIZE
+003560               WS-CURR-CLIENTE DELIMITED BY SIZE
+003570               INTO WS-ARG-1
+003580        STRING 'PRODUTO=' DELIMITED BY SIZE
+003590               WS-CURR-PRODUTO DELIMITED BY SIZE
+003600               INTO WS-ARG-2
+003610        STRING 'CANAL=' DELIMITED BY SIZE
+003620               WS-CURR-CANAL DELIMITED BY SIZE
+003630               INTO WS-ARG-3
+003640
+003650        PERFORM 3000-VALIDATE-ARGS THRU 3000-EXIT
+003660        IF NOT WS-ARGS-VALID
+003670           ADD 1 TO WS-REJECT-COUNT
+003680        ELSE
+003690           PERFORM 4000-CALL-IRXEXEC THRU 4000-EXIT
+003700           PERFORM 5000-WRITE-AUDIT THRU 5000-EXIT
+003710           PERFORM 6000-CAPTURE-OUTPUT THRU 6000-EXIT
+003720
+003730           IF WS-API-RC = 0
+003740              ADD 1 TO WS-OK-COUNT
+003750              PERFORM 6500-UPDATE-CHECKPOINT THRU 6500-EXIT
+003760              PERFORM 6600-UPDATE-HISTORY THRU 6600-EXIT
+003770           ELSE
+003780              ADD 1 TO WS-FAIL-COUNT
+003790           END-IF
+003800        END-IF
+003810     END-IF
+003820     PERFORM 1200-READ-TRANS THRU 1200-EXIT.
+003830 2000-EXIT.
+003840     EXIT.
+003850
+003860*----------------------------------------------------------------*
+003870*    2100-CHECK-CHECKPOINT - SEARCH WS-CKP-TABLE FOR THE         *
+003880*                            CURRENT CLIENTE/PRODUTO KEY         *
+003890*----------------------------------------------------------------*
+003900 2100-CHECK-CHECKPOINT.
+003910     IF WS-CKP-COUNT = 0
+003920        GO TO 2100-EXIT
+003930     END-IF
+003940     SET WS-CKP-IX TO 1
+003950     SEARCH WS-CKP-ENTRY
+003960        AT END
+003970           CONTINUE
+003980        WHEN WS-CKP-T-CLIENTE(WS-CKP-IX) = WS-CURR-CLIENTE
+003990             AND WS-CKP-T-PRODUTO(WS-CKP-IX) = WS-CURR-PRODUTO
+004000             MOVE 'Y' TO WS-DUP-SW
+004010     END-SEARCH.
+004020 2100-EXIT.
+004030     EXIT.
+004040
+004050*----------------------------------------------------------------*
+004060*    3000-VALIDATE-ARGS - CHECK EACH WS-ARG-n FOR VALID           *
+004070*                         KEY=VALUE SYNTAX BEFORE IRXEXEC IS      *
+004080*                         CALLED.  A MALFORMED ARGUMENT ROUTES    *
+004090*                         THE WHOLE TRANSACTION TO ERRFILE.       *
+004100*----------------------------------------------------------------*
+004110 3000-VALIDATE-ARGS.
+004120     MOVE 'Y' TO WS-VALID-SW
+004130     PERFORM 3100-VALIDATE-ONE-ARG THRU 3100-EXIT
+004140        VARYING WS-ARG-IX FROM 1 BY 1
+004150        UNTIL WS-ARG-IX > WS-ARG-COUNT.
+004160 3000-EXIT.
+004170     EXIT.
+004180
+004190*----------------------------------------------------------------*
+004200*    3100-VALIDATE-ONE-ARG - VALIDATE ONE WS-ARG-ENTRY            *
+004210*----------------------------------------------------------------*
+004220 3100-VALIDATE-ONE-ARG.
+004230     MOVE 0 TO WS-EQUAL-COUNT
+004240     MOVE SPACES TO WS-VAL-KEY
+004250     MOVE SPACES TO WS-VAL-VALUE
+004260     INSPECT WS-ARG-ENTRY(WS-ARG-IX) TALLYING
+004270             WS-EQUAL-COUNT FOR ALL '='
+004280     IF WS-EQUAL-COUNT NOT = 1
+004290        MOVE 'MISSING OR MULTIPLE = SIGN' TO ERR-REASON
+004300        PERFORM 3900-REJECT-ARG THRU 3900-EXIT
+004310        GO TO 3100-EXIT
+004320     END-IF
+004330     UNSTRING WS-ARG-ENTRY(WS-ARG-IX) DELIMITED BY '='
+004340        INTO WS-VAL-KEY WS-VAL-VALUE
+004350     END-UNSTRING
+004360     IF NOT WS-KEY-RECOGNIZED
+004370        MOVE 'UNRECOGNIZED KEYWORD' TO ERR-REASON
+004380        PERFORM 3900-REJECT-ARG THRU 3900-EXIT
+004390        GO TO 3100-EXIT
+004400     END-IF
+004410     IF WS-VAL-VALUE = SPACES
+004420        MOVE 'BLANK VALUE' TO ERR-REASON
+004430        PERFORM 3900-REJECT-ARG THRU 3900-EXIT
+004440     END-IF.
+004450 3100-EXIT.
+004460     EXIT.
+004470
+004480*----------------------------------------------------------------*
+004490*    3900-REJECT-ARG - WRITE THE REJECTED ARGUMENT TO ERRFILE    *
+004500*                      AND FAIL VALIDATION FOR THIS TRANSACTION  *
+004510*----------------------------------------------------------------*
+004520 3900-REJECT-ARG.
+004530     MOVE 'N' TO WS-VALID-SW
+004540     MOVE WS-CURR-CLIENTE      TO ERR-CLIENTE
+004550     MOVE WS-CURR-PRODUTO      TO ERR-PRODUTO
+004560     MOVE WS-CURR-CANAL        TO ERR-CANAL
+004570     MOVE WS-ARG-IX            TO ERR-ARG-NUMBER
+004580     MOVE WS-ARG-ENTRY(WS-ARG-IX) TO ERR-ARG-TEXT
+004590     WRITE ERR-RECORD
+004600     DISPLAY 'COBIRXE: REJECTED ARG' WS-ARG-IX
+004610             ' CLIENTE=' WS-CURR-CLIENTE
+004620             ' REASON=' ERR-REASON.
+004630 3900-EXIT.
+004640     EXIT.
+004650
+004660*----------------------------------------------------------------*
+004670*    4000-CALL-IRXEXEC - INVOKE THE REXX EXEC FOR THE CURRENT    *
+004680*                        TRANSACTION                             *
+004690*----------------------------------------------------------------*
+004700 4000-CALL-IRXEXEC.
+004710     MOVE SPACES TO WS-EVBK-RET-TEXT
+004720     MOVE 0 TO WS-EVBK-RET-LEN
+004730     DISPLAY 'COBIRXE: CALL IRXEXEC START'
+004740     DISPLAY 'COBIRXE: EXEC=' WS-EXEC-NAME
+004750     DISPLAY 'COBIRXE: ARG-COUNT=' WS-ARG-COUNT
+004760     DISPLAY 'COBIRXE: ARG1=' WS-ARG-1
+004770     DISPLAY 'COBIRXE: ARG2=' WS-ARG-2
+004780     DISPLAY 'COBIRXE: ARG3=' WS-ARG-3
+004790
+004800     CALL 'IRXEXEC' USING
+004810          WS-EXEC-BLOCK
+004820          WS-EXEC-NAME
+004830          WS-ARG-COUNT
+004840          WS-ARG-TABLE
+004850          WS-EVAL-BLOCK
+004860          WS-REXX-RC
+004870          WS-API-RC
+004880     END-CALL
+004890
+004900     DISPLAY 'COBIRXE: IRXEXEC API-RC=' WS-API-RC
+004910     DISPLAY 'COBIRXE: REXX RETURN-CODE=' WS-REXX-RC
+004920     DISPLAY 'COBIRXE: RET-LEN=' WS-EVBK-RET-LEN
+004930     DISPLAY 'COBIRXE: RET-TEXT=' WS-EVBK-RET-LINE(1).
+004940 4000-EXIT.
+004950     EXIT.
+004960
+004970*----------------------------------------------------------------*
+004980*    5000-WRITE-AUDIT - LOG THIS INVOCATION TO THE SHARED        *
+004990*                       AUDIT TRAIL                              *
+005000*----------------------------------------------------------------*
+005010 5000-WRITE-AUDIT.
+005020     ACCEPT WS-CURRENT-TIME-LONG FROM TIME
+005030     MOVE WS-CURRENT-DATE       TO AUD-RUN-DATE
+005040     MOVE WS-CURRENT-TIME-HHMMSS TO AUD-RUN-TIME
+005050     MOVE 'E'                   TO AUD-SOURCE
+005060     MOVE WS-EXEC-NAME          TO AUD-EXEC-NAME
+005070     MOVE WS-CURR-CLIENTE       TO AUD-CLIENTE
+005080     MOVE WS-CURR-PRODUTO       TO AUD-PRODUTO
+005090     MOVE WS-CURR-CANAL         TO AUD-CANAL
+005100     MOVE SPACES                TO AUD-ARGS
+005110     STRING WS-ARG-1 ';' WS-ARG-2 ';' WS-ARG-3
+005120            DELIMITED BY SIZE INTO AUD-ARGS
+005130     MOVE WS-API-RC             TO AUD-API-RC
+005140     MOVE WS-REXX-RC            TO AUD-REXX-RC
+005150     IF WS-API-RC = 0
+005160        MOVE 'S' TO AUD-STATUS
+005170     ELSE
+005180        MOVE 'F' TO AUD-STATUS
+005190     END-IF
+005200     WRITE AUD-RECORD.
+005210 5000-EXIT.
+005220     EXIT.
+005230
+005240*----------------------------------------------------------------*
+005250*    6000-CAPTURE-OUTPUT - SPILL EVERY POPULATED LINE OF THE     *
+005260*                          EVAL BLOCK TO REXXOUT SO A LONG        *
+005270*                          RESULT IS CAPTURED IN FULL            *
+005280*----------------------------------------------------------------*
+005290 6000-CAPTURE-OUTPUT.
+005300     COMPUTE WS-LINE-COUNT = (WS-EVBK-RET-LEN + 79) / 80
+005310     IF WS-LINE-COUNT > 40
+005320        MOVE 40 TO WS-LINE-COUNT
+005330     END-IF
+005340     IF WS-LINE-COUNT = 0
+005350        GO TO 6000-EXIT
+005360     END-IF
+005370     PERFORM 6100-WRITE-OUTPUT-LINE THRU 6100-EXIT
+005380         VARYING WS-LINE-IX FROM 1 BY 1
+005390         UNTIL WS-LINE-IX > WS-LINE-COUNT.
+005400 6000-EXIT.
+005410     EXIT.
+005420
+005430 6100-WRITE-OUTPUT-LINE.
+005440     MOVE WS-EXEC-NAME          TO RXO-EXEC-NAME
+005450     MOVE WS-CURR-CLIENTE       TO RXO-CLIENTE
+005460     MOVE WS-CURR-PRODUTO       TO RXO-PRODUTO
+005470     MOVE WS-LINE-IX            TO RXO-LINE-NUM
+005480     MOVE WS-EVBK-RET-LINE(WS-LINE-IX) TO RXO-LINE-TEXT
+005490     WRITE RXO-RECORD.
+005500 6100-EXIT.
+005510     EXIT.
+005520
+005530*----------------------------------------------------------------*
+005540*    6500-UPDATE-CHECKPOINT - RECORD THE KEY AS DONE SO A        *
+005550*                             RESTART SKIPS IT                   *
+005560*----------------------------------------------------------------*
+005570 6500-UPDATE-CHECKPOINT.
+005580     OPEN EXTEND CHKPT-FILE
+005590     IF WS-CHKPT-STATUS = '05' OR WS-CHKPT-STATUS = '35'
+005600        OPEN OUTPUT CHKPT-FILE
+005610     END-IF
+005620     MOVE WS-CURR-CLIENTE       TO CKP-CLIENTE
+005630     MOVE WS-CURR-PRODUTO       TO CKP-PRODUTO
+005640     MOVE WS-CURRENT-DATE       TO CKP-RUN-DATE
+005650     MOVE WS-CURRENT-TIME-HHMMSS TO CKP-RUN-TIME
+005660     WRITE CKP-RECORD
+005670     CLOSE CHKPT-FILE.
+005680 6500-EXIT.
+005690     EXIT.
+005700
+005710*----------------------------------------------------------------*
+005720*    6600-UPDATE-HISTORY - RECORD THE MOST RECENT REXX EXEC       *
+005730*                          OUTCOME FOR THIS CLIENTE/PRODUTO IN    *
+005740*                          HISTFL                                 *
+005750*----------------------------------------------------------------*
+005760 6600-UPDATE-HISTORY.
+005770     MOVE WS-CURR-CLIENTE       TO HST-CLIENTE
+005780     MOVE WS-CURR-PRODUTO       TO HST-PRODUTO
+005790     MOVE 'N'                   TO WS-HIST-FOUND-SW
+005800     READ HIST-FILE
+005810        INVALID KEY
+005820           MOVE 'N' TO WS-HIST-FOUND-SW
+005830        NOT INVALID KEY
+005840           MOVE 'Y' TO WS-HIST-FOUND-SW
+005850     END-READ
+005860     MOVE WS-CURR-CANAL         TO HST-CANAL
+005870     MOVE WS-CURRENT-DATE       TO HST-LAST-RUN-DATE
+005880     MOVE WS-CURRENT-TIME-HHMMSS TO HST-LAST-RUN-TIME
+005890     MOVE 'E'                   TO HST-LAST-SOURCE
+005900     MOVE WS-API-RC             TO HST-LAST-API-RC
+005910     MOVE WS-REXX-RC            TO HST-LAST-REXX-RC
+005920     IF WS-HIST-FOUND
+005930        REWRITE HST-RECORD
+005940     ELSE
+005950        WRITE HST-RECORD
+005960     END-IF.
+005970 6600-EXIT.
+005980     EXIT.
+005990
+006000*----------------------------------------------------------------*
+006010*    8000-TERMINATE - CLOSE FILES AND SET THE RETURN-CODE        *
+006020*----------------------------------------------------------------*
+006030 8000-TERMINATE.
+006040     DISPLAY 'COBIRXE: RECORDS READ=' WS-REC-COUNT
+006050     DISPLAY 'COBIRXE: SUCCESSFUL=' WS-OK-COUNT
+006060     DISPLAY 'COBIRXE: FAILED=' WS-FAIL-COUNT
+006070     DISPLAY 'COBIRXE: REJECTED (BAD ARGS)=' WS-REJECT-COUNT
+006080     DISPLAY 'COBIRXE: SKIPPED (CHECKPOINT)=' WS-SKIP-COUNT
+006090     CLOSE TRANS-FILE
+006100     CLOSE AUDIT-FILE
+006110     CLOSE REXXOUT-FILE
+006120     CLOSE ERR-FILE
+006130     CLOSE HIST-FILE
+006140     CLOSE CHKPT-FILE
+006150     IF WS-FAIL-COUNT > 0
+006160        MOVE 12 TO RETURN-CODE
+006170     ELSE
+006180        IF WS-REJECT-COUNT > 0
+006190           MOVE 8 TO RETURN-CODE
+006200        ELSE
+006210           MOVE 0 TO RETURN-CODE
+006220        END-IF
+006230     END-IF
+006240     PERFORM 7000-WRITE-CONTROL THRU 7000-EXIT.
+006250 8000-EXIT.
+006260     EXIT.
+006270
+006280*----------------------------------------------------------------*
+006290*    7000-WRITE-CONTROL - APPEND A STEP CONTROL RECORD TO         *
+006300*                         CTLFILE REFLECTING THE OVERALL RUN      *
+006310*                         OUTCOME                                 *
+006320*----------------------------------------------------------------*
+006330 7000-WRITE-CONTROL.
+006340     OPEN EXTEND CONTROL-FILE
+006350     IF WS-CTL-STATUS = '05' OR WS-CTL-STATUS = '35'
+006360        OPEN OUTPUT CONTROL-FILE
+006370     END-IF
+006380     MOVE 'COBIRXE'          TO CTL-PROGRAM
+006390     MOVE WS-CURRENT-DATE    TO CTL-RUN-DATE
+006400     MOVE WS-CURRENT-TIME-HHMMSS TO CTL-RUN-TIME
+006410     IF RETURN-CODE = 0
+006420        MOVE 'S' TO CTL-STATUS
+006430     ELSE
+006440        MOVE 'F' TO CTL-STATUS
+006450     END-IF
+006460     MOVE RETURN-CODE        TO CTL-RETURN-CODE
+006470     WRITE CTL-RECORD
+006480     CLOSE CONTROL-FILE.
+006490 7000-EXIT.
+006500     EXIT.
