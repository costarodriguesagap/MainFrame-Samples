@@ -0,0 +1,290 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM   :  COBRECON                                      *
+000040*    AUTHOR    :  EXEMPLO BATCH SUPPORT GROUP                    *
+000050*    INSTALLATION :  EXEMPLO DATA CENTER                         *
+000060*    DATE-WRITTEN :  2026-08-09                                  *
+000070*    DATE-COMPILED:                                              *
+000080*                                                                *
+000090*    READS THE SHARED AUDIT TRAIL (AUDITFL) WRITTEN BY BOTH      *
+000100*    COBIRXE (THE IRXEXEC PATH, SOURCE 'E') AND COBIRXJ (THE     *
+000110*    IRXJCL PATH, SOURCE 'J'), GROUPS RECORDS BY CLIENTE +       *
+000120*    PRODUTO + RUN-DATE, AND FLAGS ANY GROUP WHERE ONE PATH      *
+000130*    SUCCEEDED AND THE OTHER FAILED FOR THE SAME LOGICAL RUN.    *
+000140*    THE MISMATCH DETAIL IS WRITTEN TO RECONRPT.                 *
+000150*                                                                *
+000160*    MODIFICATION HISTORY                                       *
+000170*    DATE       INIT  DESCRIPTION                                *
+000180*    ---------- ----  ------------------------------------------ *
+000190*    2026-08-09 JCR   ORIGINAL VERSION.                          *
+000200*    2026-08-09 JCR   SORT-WORK NOW COPIES CPYAUD (REPLACING     *
+000210*                     AUD- BY SRT-) INSTEAD OF HAND-DUPLICATING  *
+000220*                     THE AUDIT RECORD LAYOUT, SO THE SORT       *
+000230*                     RECORD CAN NO LONGER DRIFT OUT OF SYNC     *
+000240*                     WITH CPYAUD.                               *
+000250*                                                                *
+000260******************************************************************
+000270 IDENTIFICATION DIVISION.
+000280 PROGRAM-ID. COBRECON.
+000290 AUTHOR. EXEMPLO BATCH SUPPORT GROUP.
+000300 INSTALLATION. EXEMPLO DATA CENTER.
+000310 DATE-WRITTEN. 2026-08-09.
+000320 DATE-COMPILED.
+000330
+000340 ENVIRONMENT DIVISION.
+000350 CONFIGURATION SECTION.
+000360 SOURCE-COMPUTER. EXEMPLO.
+000370 OBJECT-COMPUTER. EXEMPLO.
+000380
+000390 INPUT-OUTPUT SECTION.
+000400 FILE-CONTROL.
+000410     SELECT AUDIT-FILE      ASSIGN TO AUDITFL
+000420            ORGANIZATION IS SEQUENTIAL
+000430            FILE STATUS IS WS-AUDIT-STATUS.
+000440
+000450     SELECT SORT-WORK       ASSIGN TO SORTWK.
+000460
+000470     SELECT RECON-RPT       ASSIGN TO RECONRPT
+000480            ORGANIZATION IS SEQUENTIAL
+000490            FILE STATUS IS WS-RPT-STATUS.
+000500
+000510 DATA DIVISION.
+000520 FILE SECTION.
+000530 FD  AUDIT-FILE
+000540     RECORDING MODE IS F.
+000550     COPY CPYAUD.
+000560
+000570 SD  SORT-WORK.
+000580     COPY CPYAUD REPLACING LEADING ==AUD-== BY ==SRT-==.
+000590
+000600 FD  RECON-RPT
+000610     RECORDING MODE IS F.
+000620 01  RPT-LINE                    PIC X(132).
+000630
+000640 WORKING-STORAGE SECTION.
+000650*----------------------------------------------------------------*
+000660*    FILE STATUS SWITCHES                                        *
+000670*----------------------------------------------------------------*
+000680 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000690 77  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+000700
+000710*----------------------------------------------------------------*
+000720*    RUN SWITCHES AND COUNTERS                                   *
+000730*----------------------------------------------------------------*
+000740 77  WS-SORT-EOF-SW              PIC X(01) VALUE 'N'.
+000750     88  WS-SORT-EOF                        VALUE 'Y'.
+000760 77  WS-FIRST-GROUP-SW           PIC X(01) VALUE 'Y'.
+000770     88  WS-FIRST-GROUP                     VALUE 'Y'.
+000780 77  WS-GROUP-COUNT              PIC 9(07) COMP VALUE 0.
+000790 77  WS-MISMATCH-COUNT           PIC 9(07) COMP VALUE 0.
+000800 77  WS-GROUP-COUNT-ED           PIC ZZZZZZ9.
+000810 77  WS-MISMATCH-COUNT-ED        PIC ZZZZZZ9.
+000820
+000830*----------------------------------------------------------------*
+000840*    CONTROL-BREAK KEY AND PER-GROUP OUTCOME FLAGS               *
+000850*----------------------------------------------------------------*
+000860 01  WS-PREV-KEY.
+000870     05  WS-PREV-CLIENTE         PIC X(20).
+000880     05  WS-PREV-PRODUTO         PIC X(20).
+000890     05  WS-PREV-RUN-DATE        PIC X(08).
+000900 01  WS-CURR-KEY.
+000910     05  WS-CURR-CLIENTE         PIC X(20).
+000920     05  WS-CURR-PRODUTO         PIC X(20).
+000930     05  WS-CURR-RUN-DATE        PIC X(08).
+000940
+000950 77  WS-GRP-E-FOUND              PIC X(01) VALUE 'N'.
+000960     88  WS-GRP-E-SEEN                      VALUE 'Y'.
+000970 77  WS-GRP-E-OK                 PIC X(01) VALUE 'N'.
+000980     88  WS-GRP-E-SUCCESS                   VALUE 'Y'.
+000990 77  WS-GRP-J-FOUND              PIC X(01) VALUE 'N'.
+001000     88  WS-GRP-J-SEEN                      VALUE 'Y'.
+001010 77  WS-GRP-J-OK                 PIC X(01) VALUE 'N'.
+001020     88  WS-GRP-J-SUCCESS                   VALUE 'Y'.
+001030
+001040*----------------------------------------------------------------*
+001050*    REPORT LINE WORK AREA                                       *
+001060*----------------------------------------------------------------*
+001070 01  WS-REPORT-LINE.
+001080     05  WS-RPT-CLIENTE          PIC X(20).
+001090     05  FILLER                  PIC X(02) VALUE SPACES.
+001100     05  WS-RPT-PRODUTO          PIC X(20).
+001110     05  FILLER                  PIC X(02) VALUE SPACES.
+001120     05  WS-RPT-RUN-DATE         PIC X(08).
+001130     05  FILLER                  PIC X(02) VALUE SPACES.
+001140     05  WS-RPT-E-STATUS         PIC X(12).
+001150     05  FILLER                  PIC X(02) VALUE SPACES.
+001160     05  WS-RPT-J-STATUS         PIC X(12).
+001170     05  FILLER                  PIC X(50) VALUE SPACES.
+001180
+001190 PROCEDURE DIVISION.
+001200*----------------------------------------------------------------*
+001210*    0000-MAINLINE                                               *
+001220*----------------------------------------------------------------*
+001230 0000-MAINLINE.
+001240     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001250     SORT SORT-WORK
+001260         ON ASCENDING KEY SRT-CLIENTE SRT-PRODUTO SRT-RUN-DATE
+001270         USING AUDIT-FILE
+001280         OUTPUT PROCEDURE IS 3000-PRODUCE-REPORT THRU 3000-EXIT
+001290     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001300     GOBACK.
+001310
+001320*----------------------------------------------------------------*
+001330*    1000-INITIALIZE - OPEN THE REPORT FILE AND WRITE HEADINGS   *
+001340*----------------------------------------------------------------*
+001350 1000-INITIALIZE.
+001360     OPEN OUTPUT RECON-RPT
+001370     MOVE SPACES TO RPT-LINE
+001380     MOVE 'IRXEXEC/IRXJCL RECONCILIATION REPORT' TO RPT-LINE
+001390     WRITE RPT-LINE
+001400     MOVE SPACES TO RPT-LINE
+001410     WRITE RPT-LINE.
+001420 1000-EXIT.
+001430     EXIT.
+001440
+001450*----------------------------------------------------------------*
+001460*    3000-PRODUCE-REPORT - SORT OUTPUT PROCEDURE.  RETURNS THE   *
+001470*                          SORTED AUDIT RECORDS AND PERFORMS A   *
+001480*                          CONTROL BREAK ON CLIENTE/PRODUTO/     *
+001490*                          RUN-DATE                              *
+001500*----------------------------------------------------------------*
+001510 3000-PRODUCE-REPORT.
+001520     PERFORM 3100-RETURN-SORTED THRU 3100-EXIT
+001530     PERFORM 3200-PROCESS-SORTED THRU 3200-EXIT
+001540         UNTIL WS-SORT-EOF
+001550     IF NOT WS-FIRST-GROUP
+001560        PERFORM 3500-EVALUATE-GROUP THRU 3500-EXIT
+001570     END-IF.
+001580 3000-EXIT.
+001590     EXIT.
+001600
+001610 3100-RETURN-SORTED.
+001620     RETURN SORT-WORK
+001630        AT END
+001640           MOVE 'Y' TO WS-SORT-EOF-SW
+001650        NOT AT END
+001660           MOVE SRT-CLIENTE  TO WS-CURR-CLIENTE
+001670           MOVE SRT-PRODUTO  TO WS-CURR-PRODUTO
+001680           MOVE SRT-RUN-DATE TO WS-CURR-RUN-DATE
+001690     END-RETURN.
+001700 3100-EXIT.
+001710     EXIT.
+001720
+001730 3200-PROCESS-SORTED.
+001740     IF WS-FIRST-GROUP
+001750        MOVE 'N' TO WS-FIRST-GROUP-SW
+001760        PERFORM 3400-START-GROUP THRU 3400-EXIT
+001770     ELSE
+001780        IF WS-CURR-KEY NOT = WS-PREV-KEY
+001790           PERFORM 3500-EVALUATE-GROUP THRU 3500-EXIT
+001800           PERFORM 3400-START-GROUP THRU 3400-EXIT
+001810        END-IF
+001820     END-IF
+001830     PERFORM 3300-ACCUMULATE-SOURCE THRU 3300-EXIT
+001840     PERFORM 3100-RETURN-SORTED THRU 3100-EXIT.
+001850 3200-EXIT.
+001860     EXIT.
+001870
+001880*----------------------------------------------------------------*
+001890*    3300-ACCUMULATE-SOURCE - RECORD WHETHER THE IRXEXEC OR      *
+001900*                             IRXJCL PATH SUCCEEDED FOR THIS     *
+001910*                             GROUP                              *
+001920*----------------------------------------------------------------*
+001930 3300-ACCUMULATE-SOURCE.
+001940     IF SRT-SOURCE = 'E'
+001950        MOVE 'Y' TO WS-GRP-E-FOUND
+001960        IF SRT-STATUS = 'S'
+001970           MOVE 'Y' TO WS-GRP-E-OK
+001980        END-IF
+001990     ELSE
+002000        IF SRT-SOURCE = 'J'
+002010           MOVE 'Y' TO WS-GRP-J-FOUND
+002020           IF SRT-STATUS = 'S'
+002030              MOVE 'Y' TO WS-GRP-J-OK
+002040           END-IF
+002050        END-IF
+002060     END-IF.
+002070 3300-EXIT.
+002080     EXIT.
+002090
+002100 3400-START-GROUP.
+002110     MOVE WS-CURR-KEY TO WS-PREV-KEY
+002120     MOVE 'N' TO WS-GRP-E-FOUND
+002130     MOVE 'N' TO WS-GRP-E-OK
+002140     MOVE 'N' TO WS-GRP-J-FOUND
+002150     MOVE 'N' TO WS-GRP-J-OK
+002160     ADD 1 TO WS-GROUP-COUNT.
+002170 3400-EXIT.
+002180     EXIT.
+002190
+002200*----------------------------------------------------------------*
+002210*    3500-EVALUATE-GROUP - COMPARE THE TWO PATHS FOR THE GROUP   *
+002220*                          JUST COMPLETED AND WRITE A MISMATCH   *
+002230*                          LINE WHEN ONE SUCCEEDED AND THE       *
+002240*                          OTHER FAILED                          *
+002250*----------------------------------------------------------------*
+002260 3500-EVALUATE-GROUP.
+002270     IF WS-GRP-E-SEEN AND WS-GRP-J-SEEN
+002280        IF (WS-GRP-E-SUCCESS AND NOT WS-GRP-J-SUCCESS)
+002290           OR (WS-GRP-J-SUCCESS AND NOT WS-GRP-E-SUCCESS)
+002300           PERFORM 3600-WRITE-MISMATCH THRU 3600-EXIT
+002310        END-IF
+002320     END-IF.
+002330 3500-EXIT.
+002340     EXIT.
+002350
+002360 3600-WRITE-MISMATCH.
+002370     ADD 1 TO WS-MISMATCH-COUNT
+002380     MOVE SPACES TO WS-REPORT-LINE
+002390     MOVE WS-PREV-CLIENTE     TO WS-RPT-CLIENTE
+002400     MOVE WS-PREV-PRODUTO     TO WS-RPT-PRODUTO
+002410     MOVE WS-PREV-RUN-DATE    TO WS-RPT-RUN-DATE
+002420     IF WS-GRP-E-SUCCESS
+002430        MOVE 'E=SUCCESS' TO WS-RPT-E-STATUS
+002440     ELSE
+002450        MOVE 'E=FAILED'  TO WS-RPT-E-STATUS
+002460     END-IF
+002470     IF WS-GRP-J-SUCCESS
+002480        MOVE 'J=SUCCESS' TO WS-RPT-J-STATUS
+002490     ELSE
+002500        MOVE 'J=FAILED'  TO WS-RPT-J-STATUS
+002510     END-IF
+002520     MOVE WS-REPORT-LINE TO RPT-LINE
+002530     WRITE RPT-LINE
+002540     DISPLAY 'COBRECON: MISMATCH CLIENTE=' WS-PREV-CLIENTE
+002550             ' PRODUTO=' WS-PREV-PRODUTO
+002560             ' DATE=' WS-PREV-RUN-DATE.
+002570 3600-EXIT.
+002580     EXIT.
+002590
+002600*----------------------------------------------------------------*
+002610*    8000-TERMINATE - CLOSE FILES, DISPLAY THE SUMMARY AND SET   *
+002620*                     THE RETURN-CODE                            *
+002630*----------------------------------------------------------------*
+002640 8000-TERMINATE.
+002650     MOVE SPACES TO RPT-LINE
+002660     WRITE RPT-LINE
+002670     MOVE SPACES TO RPT-LINE
+002680     MOVE WS-GROUP-COUNT TO WS-GROUP-COUNT-ED
+002690     STRING 'GROUPS EVALUATED=' DELIMITED BY SIZE
+002700            WS-GROUP-COUNT-ED DELIMITED BY SIZE
+002710            INTO RPT-LINE
+002720     WRITE RPT-LINE
+002730     MOVE SPACES TO RPT-LINE
+002740     MOVE WS-MISMATCH-COUNT TO WS-MISMATCH-COUNT-ED
+002750     STRING 'MISMATCHES FOUND=' DELIMITED BY SIZE
+002760            WS-MISMATCH-COUNT-ED DELIMITED BY SIZE
+002770            INTO RPT-LINE
+002780     WRITE RPT-LINE
+002790     CLOSE RECON-RPT
+002800
+002810     DISPLAY 'COBRECON: GROUPS EVALUATED=' WS-GROUP-COUNT
+002820     DISPLAY 'COBRECON: MISMATCHES FOUND=' WS-MISMATCH-COUNT
+002830
+002840     IF WS-MISMATCH-COUNT > 0
+002850        MOVE 4 TO RETURN-CODE
+002860     ELSE
+002870        MOVE 0 TO RETURN-CODE
+002880     END-IF.
+002890 8000-EXIT.
+002900     EXIT.
