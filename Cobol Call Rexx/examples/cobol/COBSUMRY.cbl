@@ -0,0 +1,294 @@
+000010******************************************************************
+000020*                                                                *
+000030*    PROGRAM   :  COBSUMRY                                      *
+000040*    AUTHOR    :  EXEMPLO BATCH SUPPORT GROUP                    *
+000050*    INSTALLATION :  EXEMPLO DATA CENTER                         *
+000060*    DATE-WRITTEN :  2026-08-09                                  *
+000070*    DATE-COMPILED:                                              *
+000080*                                                                *
+000090*    READS THE SHARED AUDIT TRAIL (AUDITFL) WRITTEN BY BOTH      *
+000100*    COBIRXE AND COBIRXJ AND PRODUCES A SUMMARY OF HOW MANY      *
+000110*    RUNS WERE MADE THROUGH EACH PATH, HOW MANY SUCCEEDED OR     *
+000120*    FAILED, AND THE DISTRIBUTION OF API AND REXX RETURN CODES   *
+000130*    ACROSS THE STANDARD JCL CONDITION-CODE VALUES.              *
+000140*                                                                *
+000150*    MODIFICATION HISTORY                                       *
+000160*    DATE       INIT  DESCRIPTION                                *
+000170*    ---------- ----  ------------------------------------------ *
+000180*    2026-08-09 JCR   ORIGINAL VERSION.                          *
+000190*                                                                *
+000200******************************************************************
+000210 IDENTIFICATION DIVISION.
+000220 PROGRAM-ID. COBSUMRY.
+000230 AUTHOR. EXEMPLO BATCH SUPPORT GROUP.
+000240 INSTALLATION. EXEMPLO DATA CENTER.
+000250 DATE-WRITTEN. 2026-08-09.
+000260 DATE-COMPILED.
+000270
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER. EXEMPLO.
+000310 OBJECT-COMPUTER. EXEMPLO.
+000320
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT AUDIT-FILE      ASSIGN TO AUDITFL
+000360            ORGANIZATION IS SEQUENTIAL
+000370            FILE STATUS IS WS-AUDIT-STATUS.
+000380
+000390     SELECT SUMRY-RPT       ASSIGN TO SUMRYRPT
+000400            ORGANIZATION IS SEQUENTIAL
+000410            FILE STATUS IS WS-RPT-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  AUDIT-FILE
+000460     RECORDING MODE IS F.
+000470     COPY CPYAUD.
+000480
+000490 FD  SUMRY-RPT
+000500     RECORDING MODE IS F.
+000510 01  RPT-LINE                    PIC X(132).
+000520
+000530 WORKING-STORAGE SECTION.
+000540*----------------------------------------------------------------*
+000550*    FILE STATUS SWITCHES                                        *
+000560*----------------------------------------------------------------*
+000570 77  WS-AUDIT-STATUS             PIC X(02) VALUE SPACES.
+000580 77  WS-RPT-STATUS               PIC X(02) VALUE SPACES.
+000590
+000600*----------------------------------------------------------------*
+000610*    RUN SWITCHES AND COUNTERS                                   *
+000620*----------------------------------------------------------------*
+000630 77  WS-AUDIT-EOF-SW             PIC X(01) VALUE 'N'.
+000640     88  WS-AUDIT-EOF                       VALUE 'Y'.
+000650 77  WS-TOTAL-COUNT              PIC 9(07) COMP VALUE 0.
+000660 77  WS-IRXEXEC-COUNT            PIC 9(07) COMP VALUE 0.
+000670 77  WS-IRXJCL-COUNT             PIC 9(07) COMP VALUE 0.
+000680 77  WS-OK-COUNT                 PIC 9(07) COMP VALUE 0.
+000690 77  WS-FAIL-COUNT               PIC 9(07) COMP VALUE 0.
+000700
+000710*----------------------------------------------------------------*
+000720*    RETURN-CODE DISTRIBUTION - ONE BUCKET PER STANDARD JCL       *
+000730*    CONDITION-CODE VALUE, PLUS A CATCH-ALL FOR ANYTHING ELSE     *
+000740*----------------------------------------------------------------*
+000750 01  WS-API-RC-DIST.
+000760     05  WS-API-RC-BUCKET        OCCURS 6 TIMES PIC 9(07) COMP.
+000770 01  WS-REXX-RC-DIST.
+000780     05  WS-REXX-RC-BUCKET       OCCURS 6 TIMES PIC 9(07) COMP.
+000790
+000800 77  WS-RC-VALUE                 PIC S9(09) COMP VALUE 0.
+000810 77  WS-RC-BUCKET-IX             PIC 9(01) COMP VALUE 0.
+000820
+000830*----------------------------------------------------------------*
+000840*    REPORT LINE WORK AREA                                       *
+000850*----------------------------------------------------------------*
+000860 77  WS-COUNT-ED                 PIC ZZZZZZ9.
+000870 01  WS-RC-LABEL-TABLE.
+000880     05  FILLER                  PIC X(08) VALUE 'RC=0    '.
+000890     05  FILLER                  PIC X(08) VALUE 'RC=4    '.
+000900     05  FILLER                  PIC X(08) VALUE 'RC=8    '.
+000910     05  FILLER                  PIC X(08) VALUE 'RC=12   '.
+000920     05  FILLER                  PIC X(08) VALUE 'RC=16   '.
+000930     05  FILLER                  PIC X(08) VALUE 'RC=OTHER'.
+000940 01  WS-RC-LABELS REDEFINES WS-RC-LABEL-TABLE.
+000950     05  WS-RC-LABEL             OCCURS 6 TIMES PIC X(08).
+000960
+000970 PROCEDURE DIVISION.
+000980*----------------------------------------------------------------*
+000990*    0000-MAINLINE                                               *
+001000*----------------------------------------------------------------*
+001010 0000-MAINLINE.
+001020     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+001030     PERFORM 2000-PROCESS-RECORD THRU 2000-EXIT
+001040         UNTIL WS-AUDIT-EOF
+001050     PERFORM 8000-TERMINATE THRU 8000-EXIT
+001060     GOBACK.
+001070
+001080*----------------------------------------------------------------*
+001090*    1000-INITIALIZE - OPEN FILES AND PRIME THE FIRST READ        *
+001100*----------------------------------------------------------------*
+001110 1000-INITIALIZE.
+001120     INITIALIZE WS-API-RC-DIST WS-REXX-RC-DIST
+001130     OPEN INPUT AUDIT-FILE
+001140     IF WS-AUDIT-STATUS NOT = '00'
+001150        DISPLAY 'COBSUMRY: OPEN AUDITFL FAILED, STATUS='
+001160                WS-AUDIT-STATUS
+001170        MOVE 16 TO RETURN-CODE
+001180        GOBACK
+001190     END-IF
+001200     OPEN OUTPUT SUMRY-RPT
+001210     PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+001220 1000-EXIT.
+001230     EXIT.
+001240
+001250*----------------------------------------------------------------*
+001260*    1200-READ-AUDIT - READ THE NEXT AUDIT RECORD                 *
+001270*----------------------------------------------------------------*
+001280 1200-READ-AUDIT.
+001290     READ AUDIT-FILE
+001300        AT END
+001310           MOVE 'Y' TO WS-AUDIT-EOF-SW
+001320     END-READ.
+001330 1200-EXIT.
+001340     EXIT.
+001350
+001360*----------------------------------------------------------------*
+001370*    2000-PROCESS-RECORD - TALLY ONE AUDIT RECORD INTO THE        *
+001380*                          RUNNING TOTALS AND RC DISTRIBUTIONS    *
+001390*----------------------------------------------------------------*
+001400 2000-PROCESS-RECORD.
+001410     ADD 1 TO WS-TOTAL-COUNT
+001420     IF AUD-SOURCE-IRXEXEC
+001430        ADD 1 TO WS-IRXEXEC-COUNT
+001440     ELSE
+001450        ADD 1 TO WS-IRXJCL-COUNT
+001460     END-IF
+001470     IF AUD-STATUS-OK
+001480        ADD 1 TO WS-OK-COUNT
+001490     ELSE
+001500        ADD 1 TO WS-FAIL-COUNT
+001510     END-IF
+001520     MOVE AUD-API-RC TO WS-RC-VALUE
+001530     PERFORM 3000-BUCKET-RC THRU 3000-EXIT
+001540     ADD 1 TO WS-API-RC-BUCKET(WS-RC-BUCKET-IX)
+001550     MOVE AUD-REXX-RC TO WS-RC-VALUE
+001560     PERFORM 3000-BUCKET-RC THRU 3000-EXIT
+001570     ADD 1 TO WS-REXX-RC-BUCKET(WS-RC-BUCKET-IX)
+001580     PERFORM 1200-READ-AUDIT THRU 1200-EXIT.
+001590 2000-EXIT.
+001600     EXIT.
+001610
+001620*----------------------------------------------------------------*
+001630*    3000-BUCKET-RC - CLASSIFY WS-RC-VALUE INTO ONE OF THE SIX    *
+001640*                     STANDARD CONDITION-CODE BUCKETS             *
+001650*----------------------------------------------------------------*
+001660 3000-BUCKET-RC.
+001670     IF WS-RC-VALUE = 0
+001680        MOVE 1 TO WS-RC-BUCKET-IX
+001690     ELSE
+001700        IF WS-RC-VALUE = 4
+001710           MOVE 2 TO WS-RC-BUCKET-IX
+001720        ELSE
+001730           IF WS-RC-VALUE = 8
+001740              MOVE 3 TO WS-RC-BUCKET-IX
+001750           ELSE
+001760              IF WS-RC-VALUE = 12
+001770                 MOVE 4 TO WS-RC-BUCKET-IX
+001780              ELSE
+001790                 IF WS-RC-VALUE = 16
+001800                    MOVE 5 TO WS-RC-BUCKET-IX
+001810                 ELSE
+001820                    MOVE 6 TO WS-RC-BUCKET-IX
+001830                 END-IF
+001840              END-IF
+001850           END-IF
+001860        END-IF
+001870     END-IF.
+001880 3000-EXIT.
+001890     EXIT.
+001900
+001910*----------------------------------------------------------------*
+001920*    8000-TERMINATE - WRITE THE REPORT, CLOSE FILES AND SET       *
+001930*                     THE RETURN-CODE                             *
+001940*----------------------------------------------------------------*
+001950 8000-TERMINATE.
+001960     CLOSE AUDIT-FILE
+001970
+001980     MOVE SPACES TO RPT-LINE
+001990     MOVE 'IRXEXEC/IRXJCL DAILY RUN SUMMARY' TO RPT-LINE
+002000     WRITE RPT-LINE
+002010     MOVE SPACES TO RPT-LINE
+002020     WRITE RPT-LINE
+002030
+002040     MOVE WS-TOTAL-COUNT TO WS-COUNT-ED
+002050     STRING 'TOTAL RUNS      =' DELIMITED BY SIZE
+002060            WS-COUNT-ED DELIMITED BY SIZE
+002070            INTO RPT-LINE
+002080     WRITE RPT-LINE
+002090     MOVE SPACES TO RPT-LINE
+002100
+002110     MOVE WS-IRXEXEC-COUNT TO WS-COUNT-ED
+002120     STRING 'IRXEXEC RUNS    =' DELIMITED BY SIZE
+002130            WS-COUNT-ED DELIMITED BY SIZE
+002140            INTO RPT-LINE
+002150     WRITE RPT-LINE
+002160     MOVE SPACES TO RPT-LINE
+002170
+002180     MOVE WS-IRXJCL-COUNT TO WS-COUNT-ED
+002190     STRING 'IRXJCL RUNS     =' DELIMITED BY SIZE
+002200            WS-COUNT-ED DELIMITED BY SIZE
+002210            INTO RPT-LINE
+002220     WRITE RPT-LINE
+002230     MOVE SPACES TO RPT-LINE
+002240
+002250     MOVE WS-OK-COUNT TO WS-COUNT-ED
+002260     STRING 'SUCCESSFUL RUNS =' DELIMITED BY SIZE
+002270            WS-COUNT-ED DELIMITED BY SIZE
+002280            INTO RPT-LINE
+002290     WRITE RPT-LINE
+002300     MOVE SPACES TO RPT-LINE
+002310
+002320     MOVE WS-FAIL-COUNT TO WS-COUNT-ED
+002330     STRING 'FAILED RUNS     =' DELIMITED BY SIZE
+002340            WS-COUNT-ED DELIMITED BY SIZE
+002350            INTO RPT-LINE
+002360     WRITE RPT-LINE
+002370     MOVE SPACES TO RPT-LINE
+002380     WRITE RPT-LINE
+002390
+002400     MOVE 'API RETURN-CODE DISTRIBUTION' TO RPT-LINE
+002410     WRITE RPT-LINE
+002420     PERFORM 8100-WRITE-API-BUCKET THRU 8100-EXIT
+002430         VARYING WS-RC-BUCKET-IX FROM 1 BY 1
+002440         UNTIL WS-RC-BUCKET-IX > 6
+002450     MOVE SPACES TO RPT-LINE
+002460     WRITE RPT-LINE
+002470
+002480     MOVE 'REXX RETURN-CODE DISTRIBUTION' TO RPT-LINE
+002490     WRITE RPT-LINE
+002500     PERFORM 8200-WRITE-REXX-BUCKET THRU 8200-EXIT
+002510         VARYING WS-RC-BUCKET-IX FROM 1 BY 1
+002520         UNTIL WS-RC-BUCKET-IX > 6
+002530
+002540     CLOSE SUMRY-RPT
+002550
+002560     DISPLAY 'COBSUMRY: TOTAL RUNS=' WS-TOTAL-COUNT
+002570     DISPLAY 'COBSUMRY: SUCCESSFUL=' WS-OK-COUNT
+002580     DISPLAY 'COBSUMRY: FAILED=' WS-FAIL-COUNT
+002590
+002600     MOVE 0 TO RETURN-CODE.
+002610 8000-EXIT.
+002620     EXIT.
+002630
+002640*----------------------------------------------------------------*
+002650*    8100-WRITE-API-BUCKET - WRITE ONE LINE OF THE API RC         *
+002660*                            DISTRIBUTION                         *
+002670*----------------------------------------------------------------*
+002680 8100-WRITE-API-BUCKET.
+002690     MOVE SPACES TO RPT-LINE
+002700     MOVE WS-API-RC-BUCKET(WS-RC-BUCKET-IX) TO WS-COUNT-ED
+002710     STRING '  ' DELIMITED BY SIZE
+002720            WS-RC-LABEL(WS-RC-BUCKET-IX) DELIMITED BY SIZE
+002730            ' COUNT=' DELIMITED BY SIZE
+002740            WS-COUNT-ED DELIMITED BY SIZE
+002750            INTO RPT-LINE
+002760     WRITE RPT-LINE.
+002770 8100-EXIT.
+002780     EXIT.
+002790
+002800*----------------------------------------------------------------*
+002810*    8200-WRITE-REXX-BUCKET - WRITE ONE LINE OF THE REXX RC       *
+002820*                             DISTRIBUTION                        *
+002830*----------------------------------------------------------------*
+002840 8200-WRITE-REXX-BUCKET.
+002850     MOVE SPACES TO RPT-LINE
+002860     MOVE WS-REXX-RC-BUCKET(WS-RC-BUCKET-IX) TO WS-COUNT-ED
+002870     STRING '  ' DELIMITED BY SIZE
+002880            WS-RC-LABEL(WS-RC-BUCKET-IX) DELIMITED BY SIZE
+002890            ' COUNT=' DELIMITED BY SIZE
+002900            WS-COUNT-ED DELIMITED BY SIZE
+002910            INTO RPT-LINE
+002920     WRITE RPT-LINE.
+002930 8200-EXIT.
+002940     EXIT.
