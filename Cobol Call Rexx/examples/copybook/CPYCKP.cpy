@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CPYCKP   -  CHECKPOINT RECORD LAYOUT                        *
+000040*                                                                *
+000050*    ONE RECORD IS APPENDED TO CHKPTFL EACH TIME COBIRXE         *
+000060*    SUCCESSFULLY DRIVES A CLIENTE/PRODUTO TRANSACTION THROUGH   *
+000070*    IRXEXEC.  ON RESTART, COBIRXE LOADS THIS FILE INTO A        *
+000080*    LOOKUP TABLE AND SKIPS ANY TRANSACTION ALREADY RECORDED,    *
+000090*    SO A RESUBMITTED JOB DOES NOT REPROCESS A COMPLETED KEY.    *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    ---------- ----  ------------------------------------------ *
+000140*    2026-08-09 JCR   ORIGINAL COPYBOOK - RESTART CHECKPOINT.    *
+000150******************************************************************
+000160 01  CKP-RECORD.
+000170     05  CKP-CLIENTE             PIC X(20).
+000180     05  CKP-PRODUTO             PIC X(20).
+000190     05  CKP-RUN-DATE            PIC X(08).
+000200     05  CKP-RUN-TIME            PIC X(06).
+000210     05  FILLER                  PIC X(10).
