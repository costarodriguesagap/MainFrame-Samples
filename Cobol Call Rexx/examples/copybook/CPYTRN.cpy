@@ -0,0 +1,18 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CPYTRN   -  TRANSACTION RECORD LAYOUT                       *
+000040*                                                                *
+000050*    ONE RECORD PER CLIENTE/PRODUTO/CANAL COMBINATION TO BE      *
+000060*    DRIVEN THROUGH THE REXX EXEC VIA IRXEXEC (SEE COBIRXE).     *
+000070*                                                                *
+000080*    MODIFICATION HISTORY                                       *
+000090*    DATE       INIT  DESCRIPTION                                *
+000100*    ---------- ----  ------------------------------------------ *
+000110*    2026-08-09 JCR   ORIGINAL COPYBOOK - TRANSACTION-DRIVEN     *
+000120*                     BATCH INPUT FOR COBIRXE.                   *
+000130******************************************************************
+000140 01  TRN-RECORD.
+000150     05  TRN-CLIENTE             PIC X(20).
+000160     05  TRN-PRODUTO             PIC X(20).
+000170     05  TRN-CANAL               PIC X(08).
+000180     05  FILLER                  PIC X(12).
