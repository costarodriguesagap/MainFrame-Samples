@@ -0,0 +1,36 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CPYAUD   -  AUDIT TRAIL RECORD LAYOUT                       *
+000040*                                                                *
+000050*    ONE RECORD IS WRITTEN TO AUDITFL FOR EVERY IRXEXEC OR       *
+000060*    IRXJCL INVOCATION, REGARDLESS OF OUTCOME, SO A FAILURE      *
+000070*    CAN BE RECONCILED AFTER SYSOUT HAS BEEN PURGED.  BOTH       *
+000080*    COBIRXE (SOURCE 'E') AND COBIRXJ (SOURCE 'J') SHARE THIS    *
+000090*    LAYOUT AND THIS FILE.                                      *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    ---------- ----  ------------------------------------------ *
+000140*    2026-08-09 JCR   ORIGINAL COPYBOOK - SHARED AUDIT RECORD.   *
+000145*    2026-08-09 JCR   WIDENED AUD-ARGS TO 98 BYTES - THE THREE   *
+000146*                     32-BYTE ARGS PLUS TWO ';' DELIMITERS NEED  *
+000147*                     ALL 98, AND THE OLD 96 SILENTLY LOST THE   *
+000148*                     LAST 2 BYTES OF ARG3.                      *
+000150******************************************************************
+000160 01  AUD-RECORD.
+000170     05  AUD-RUN-DATE            PIC X(08).
+000180     05  AUD-RUN-TIME            PIC X(06).
+000190     05  AUD-SOURCE              PIC X(01).
+000200         88  AUD-SOURCE-IRXEXEC        VALUE 'E'.
+000210         88  AUD-SOURCE-IRXJCL         VALUE 'J'.
+000220     05  AUD-EXEC-NAME           PIC X(08).
+000230     05  AUD-CLIENTE             PIC X(20).
+000240     05  AUD-PRODUTO             PIC X(20).
+000250     05  AUD-CANAL               PIC X(08).
+000260     05  AUD-ARGS                PIC X(98).
+000270     05  AUD-API-RC              PIC S9(9).
+000280     05  AUD-REXX-RC             PIC S9(9).
+000290     05  AUD-STATUS              PIC X(01).
+000300         88  AUD-STATUS-OK             VALUE 'S'.
+000310         88  AUD-STATUS-FAIL           VALUE 'F'.
+000320     05  FILLER                  PIC X(10).
