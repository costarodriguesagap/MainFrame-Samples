@@ -0,0 +1,29 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CPYHST   -  PER-CLIENT REXX EXEC HISTORY RECORD LAYOUT      *
+000040*                                                                *
+000050*    KEYED VSAM RECORD (HST-KEY = HST-CLIENTE + HST-PRODUTO)     *
+000060*    HOLDING THE MOST RECENT REXX EXEC OUTCOME FOR A GIVEN       *
+000070*    CLIENTE/PRODUTO COMBINATION.  UPDATED BY BOTH COBIRXE AND   *
+000080*    COBIRXJ AFTER EVERY SUCCESSFUL CALL SO A CLIENT'S LAST-RUN  *
+000090*    TIMESTAMP AND RETURN CODE CAN BE LOOKED UP DIRECTLY BY KEY  *
+000100*    INSTEAD OF SCANNING THE AUDIT TRAIL.                        *
+000110*                                                                *
+000120*    MODIFICATION HISTORY                                       *
+000130*    DATE       INIT  DESCRIPTION                                *
+000140*    ---------- ----  ------------------------------------------ *
+000150*    2026-08-09 JCR   ORIGINAL COPYBOOK - PER-CLIENT HISTORY.    *
+000160******************************************************************
+000170 01  HST-RECORD.
+000180     05  HST-KEY.
+000190         10  HST-CLIENTE         PIC X(20).
+000200         10  HST-PRODUTO         PIC X(20).
+000210     05  HST-CANAL               PIC X(08).
+000220     05  HST-LAST-RUN-DATE       PIC X(08).
+000230     05  HST-LAST-RUN-TIME       PIC X(06).
+000240     05  HST-LAST-SOURCE         PIC X(01).
+000250         88  HST-SOURCE-IRXEXEC          VALUE 'E'.
+000260         88  HST-SOURCE-IRXJCL           VALUE 'J'.
+000270     05  HST-LAST-API-RC         PIC S9(9).
+000280     05  HST-LAST-REXX-RC        PIC S9(9).
+000290     05  FILLER                  PIC X(20).
