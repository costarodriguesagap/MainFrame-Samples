@@ -0,0 +1,24 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CPYCTL   -  STEP CONDITION-CODE CONTROL RECORD LAYOUT       *
+000040*                                                                *
+000050*    ONE RECORD IS APPENDED TO CTLFILE BY EACH PROGRAM IN THE    *
+000060*    IRXEXEC/IRXJCL BATCH CHAIN AFTER IT FINISHES, SO A          *
+000070*    DOWNSTREAM STEP (OR AN OPERATOR) CAN GATE ON THE OUTCOME    *
+000080*    OF THE STEPS THAT RAN BEFORE IT WITHOUT RE-READING EACH     *
+000090*    PROGRAM'S OWN SYSOUT.                                       *
+000100*                                                                *
+000110*    MODIFICATION HISTORY                                       *
+000120*    DATE       INIT  DESCRIPTION                                *
+000130*    ---------- ----  ------------------------------------------ *
+000140*    2026-08-09 JCR   ORIGINAL COPYBOOK - STEP CONTROL GATE.     *
+000150******************************************************************
+000160 01  CTL-RECORD.
+000170     05  CTL-PROGRAM             PIC X(08).
+000180     05  CTL-RUN-DATE            PIC X(08).
+000190     05  CTL-RUN-TIME            PIC X(06).
+000200     05  CTL-STATUS              PIC X(01).
+000210         88  CTL-STATUS-OK               VALUE 'S'.
+000220         88  CTL-STATUS-FAIL             VALUE 'F'.
+000230     05  CTL-RETURN-CODE         PIC S9(4).
+000240     05  FILLER                  PIC X(20).
