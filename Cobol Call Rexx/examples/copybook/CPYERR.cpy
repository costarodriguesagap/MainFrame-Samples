@@ -0,0 +1,21 @@
+000010******************************************************************
+000020*                                                                *
+000030*    CPYERR   -  REJECTED ARGUMENT RECORD LAYOUT                 *
+000040*                                                                *
+000050*    ONE RECORD IS WRITTEN TO ERRFILE FOR EVERY TRANSACTION      *
+000060*    WHOSE KEY=VALUE ARGUMENT STRING FAILS VALIDATION IN         *
+000070*    COBIRXE.  THE TRANSACTION IS NOT PASSED TO IRXEXEC.         *
+000080*                                                                *
+000090*    MODIFICATION HISTORY                                       *
+000100*    DATE       INIT  DESCRIPTION                                *
+000110*    ---------- ----  ------------------------------------------ *
+000120*    2026-08-09 JCR   ORIGINAL COPYBOOK - ARGUMENT VALIDATION.   *
+000130******************************************************************
+000140 01  ERR-RECORD.
+000150     05  ERR-CLIENTE             PIC X(20).
+000160     05  ERR-PRODUTO             PIC X(20).
+000170     05  ERR-CANAL               PIC X(08).
+000180     05  ERR-ARG-NUMBER          PIC 9(01).
+000190     05  ERR-ARG-TEXT            PIC X(32).
+000200     05  ERR-REASON              PIC X(40).
+000210     05  FILLER                  PIC X(09).
